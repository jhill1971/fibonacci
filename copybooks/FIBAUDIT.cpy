@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*  FIBAUDIT.CPY
+000300*  APPEND-ONLY AUDIT RECORD FOR THE FIBONACCI SEQUENCE PROGRAM.
+000400*  ONE RECORD IS WRITTEN AT STOP RUN FOR EVERY EXECUTION SO
+000500*  OPERATIONS CAN RECONCILE USAGE WITHOUT DIGGING THROUGH
+000600*  CONSOLE LOGS.
+000700*-----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  FIB-AUDIT-REC.
+001200     05  FIB-AUD-RUN-DATE        PIC 9(08).
+001300     05  FIB-AUD-RUN-TIME        PIC 9(08).
+001400     05  FIB-AUD-RUN-USER        PIC X(08).
+001500     05  FIB-AUD-MODE            PIC X(01).
+001600     05  FIB-AUD-N               PIC 9(03).
+001700     05  FIB-AUD-TERMS-PRODUCED  PIC 9(03).
+001800     05  FIB-AUD-FINAL-VALUE     PIC 9(18).
+001900     05  FIB-AUD-TARGET-VALUE    PIC 9(18).
+002000     05  FIB-AUD-FOUND-SW        PIC X(01).
+002100     05  FIB-AUD-FOUND-POSITION  PIC 9(03).
+002200     05  FIB-AUD-OVERFLOW-SW     PIC X(01).
