@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*  FIBCKPT.CPY
+000300*  CHECKPOINT RECORD FOR THE FIBONACCI SEQUENCE PROGRAM.
+000400*  CARRIES ENOUGH OF THE RUNNING STATE (COUNTER, THE TWO
+000500*  ROLLING TERM VALUES, AND THE RUNNING CSV TOTALS) THAT A
+000600*  CANCELLED OR ABENDED GENERATE-MODE RUN CAN PICK BACK UP
+000700*  WITHOUT RECOMPUTING FROM TERM ONE.
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+001050*    2026-08-09  JLH  ADD PAGE AND LINE COUNTS SO A RESUMED RUN
+001060*                     CONTINUES THE REPORT'S PAGE NUMBERING
+001070*                     INSTEAD OF STARTING A NEW PAGE 1 PARTWAY
+001080*                     THROUGH THE OPEN-EXTENDED FIBRPT FILE.
+001090*    2026-08-09  JLH  ADD THE ORIGINAL SEED PAIR SO A RESUME CAN
+001091*                     BE REFUSED WHEN IT DOES NOT MATCH THE SEEDS
+001092*                     THE CURRENT REQUEST WAS MADE WITH.
+001100*****************************************************************
+001200 01  FIB-CKPT-REC.
+001300     05  FIB-CKPT-STATUS         PIC X(01).
+001400         88  FIB-CKPT-IN-PROGRESS       VALUE "I".
+001500         88  FIB-CKPT-COMPLETE          VALUE "C".
+001600     05  FIB-CKPT-N              PIC 9(03).
+001700     05  FIB-CKPT-COUNTER        PIC 9(03).
+001800     05  FIB-CKPT-PREVIOUS       PIC 9(18).
+001900     05  FIB-CKPT-FIBONACCI      PIC 9(18).
+002000     05  FIB-CKPT-CSV-COUNT      PIC 9(03).
+002100     05  FIB-CKPT-CSV-SUM        PIC 9(19).
+002200     05  FIB-CKPT-CSV-MAX        PIC 9(18).
+002300     05  FIB-CKPT-PAGE-COUNT     PIC 9(03).
+002400     05  FIB-CKPT-LINE-COUNT     PIC 9(03).
+002500     05  FIB-CKPT-SEED-PREV      PIC 9(18).
+002600     05  FIB-CKPT-SEED-CURR      PIC 9(18).
