@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*  FIBCSV.CPY
+000300*  CSV LINE LAYOUTS FOR THE FIBONACCI SEQUENCE EXTRACT PICKED
+000400*  UP BY THE FINANCE ANALYSTS' SPREADSHEETS.  THE TRAILER
+000500*  RECORD CARRIES THE TERM COUNT, SUM, AND MAXIMUM VALUE FOR
+000600*  THE RUN.
+000700*-----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+000950*    2026-08-09  JLH  CHANGE THE NUMERIC FIELDS FROM ZERO-
+000960*                     SUPPRESSED TO UNEDITED PIC 9, SO SPACE-
+000970*                     FILL NEVER ENDS UP EMBEDDED INSIDE A
+000980*                     COMMA-DELIMITED VALUE WHERE A STRICT CSV
+000990*                     READER WOULD IMPORT IT AS TEXT.
+001000*****************************************************************
+001100 01  FIB-CSV-HEADER-LINE         PIC X(40)
+001200        VALUE "TERM_NUMBER,FIBONACCI_VALUE".
+001300
+001400 01  FIB-CSV-DETAIL-LINE.
+001500     05  FIB-CSV-D-TERM          PIC 9(03).
+001600     05  FILLER                  PIC X(01) VALUE ",".
+001700     05  FIB-CSV-D-VALUE         PIC 9(18).
+001800
+001900 01  FIB-CSV-TRAILER-LINE.
+002000     05  FILLER                  PIC X(08) VALUE "TRAILER,".
+002100     05  FIB-CSV-T-COUNT         PIC 9(03).
+002200     05  FILLER                  PIC X(01) VALUE ",".
+002300     05  FIB-CSV-T-SUM           PIC 9(19).
+002400     05  FILLER                  PIC X(01) VALUE ",".
+002500     05  FIB-CSV-T-MAX           PIC 9(18).
