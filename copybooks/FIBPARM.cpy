@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  FIBPARM.CPY
+000300*  BATCH PARAMETER RECORD FOR THE FIBONACCI SEQUENCE PROGRAM.
+000400*  SUPPLIES THE PROCESSING MODE, TERM COUNT, OPTIONAL SEED
+000500*  VALUES, LOOKUP TARGET, AND THE REQUESTING USER/JOB SO THE
+000600*  PROGRAM CAN RUN UNATTENDED IN A BATCH WINDOW INSTEAD OF
+000700*  PROMPTING AN OPERATOR AT A TERMINAL.
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  FIB-PARM-REC.
+001300     05  FIB-PARM-MODE           PIC X(01).
+001400         88  FIB-PARM-MODE-GENERATE     VALUE "G".
+001500         88  FIB-PARM-MODE-LOOKUP       VALUE "L".
+001600     05  FIB-PARM-N              PIC 9(03).
+001700     05  FIB-PARM-SEED-PREV      PIC 9(18).
+001800     05  FIB-PARM-SEED-CURR      PIC 9(18).
+001900     05  FIB-PARM-TARGET-VALUE   PIC 9(18).
+002000     05  FIB-PARM-RUN-USER       PIC X(08).
+002100     05  FILLER                  PIC X(21).
