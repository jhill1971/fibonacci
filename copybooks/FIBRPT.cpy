@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  FIBRPT.CPY
+000300*  PRINT-IMAGE LINE LAYOUTS FOR THE FIBONACCI SEQUENCE REPORT.
+000400*  BYTE ONE OF EACH LINE IS A CARRIAGE-CONTROL CHARACTER
+000500*  ("1" = SKIP TO A NEW PAGE, " " = SINGLE SPACE) FOLLOWED BY
+000600*  AN 80-BYTE PRINT LINE.
+000700*-----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  FIB-RPT-TEXT-LINE.
+001200     05  FIB-RPT-T-CTL           PIC X(01) VALUE SPACE.
+001300     05  FIB-RPT-T-TEXT          PIC X(80) VALUE SPACES.
+001400 
+001500 01  FIB-RPT-DETAIL-LINE.
+001600     05  FIB-RPT-D-CTL           PIC X(01) VALUE SPACE.
+001700     05  FILLER                  PIC X(03) VALUE SPACES.
+001800     05  FIB-RPT-D-TERM          PIC ZZ9.
+001900     05  FILLER                  PIC X(10) VALUE SPACES.
+002000     05  FIB-RPT-D-VALUE         PIC Z(17)9.
+002100     05  FILLER                  PIC X(46) VALUE SPACES.
