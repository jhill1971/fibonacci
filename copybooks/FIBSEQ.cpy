@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*  FIBSEQ.CPY
+000300*  INDEXED (KSDS) RECORD HOLDING ONE GENERATED TERM, KEYED BY
+000400*  TERM NUMBER, SO DOWNSTREAM JOBS CAN DO A RANDOM READ FOR A
+000500*  SINGLE TERM INSTEAD OF RE-DERIVING THE WHOLE SEQUENCE.
+000600*-----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*    2026-08-09  JLH  ORIGINAL COPYBOOK.
+000900*****************************************************************
+001000 01  FIB-SEQ-REC.
+001100     05  FIB-SEQ-TERM-NO         PIC 9(03).
+001200     05  FIB-SEQ-VALUE           PIC 9(18).
