@@ -1,30 +1,912 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. fibonacci.
-       AUTHOR. JAMES HILL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N                  PIC 9(3) VALUE 10.
-       01 I                  PIC 9(3) VALUE 1.
-       01 FIBONACCI-NUMBER   PIC 9(18) VALUE 1.
-       01 PREVIOUS-NUMBER    PIC 9(18) VALUE 0.
-       01 TEMP-NUMBER        PIC 9(18).
-       01 COUNTER            PIC 9(3) VALUE 2. 
-      * 
-       PROCEDURE DIVISION.
-       MAIN-LOGIC. 
-           DISPLAY "ENter the number of Fibonacci terms: "
-           ACCEPT N
-           DISPLAY PREVIOUS-NUMBER
-           DISPLAY FIBONACCI-NUMBER
-
-           PERFORM UNTIL COUNTER > N
-              MOVE FIBONACCI-NUMBER TO TEMP-NUMBER
-              ADD PREVIOUS-NUMBER TO FIBONACCI-NUMBER
-              MOVE TEMP-NUMBER TO PREVIOUS-NUMBER
-              DISPLAY FIBONACCI-NUMBER
-              ADD 1 TO COUNTER
-           END-PERFORM
-
-           STOP RUN.
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. fibonacci.
+000300 AUTHOR. JAMES HILL.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 2020-04-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*    2026-08-09  JLH  ADD FIBPARM BATCH PARAMETER INPUT SO THE
+001000*                     JOB CAN RUN UNATTENDED OVERNIGHT.
+001100*    2026-08-09  JLH  ADD FIBRPT PRINT-IMAGE REPORT WITH HEADERS
+001200*                     AND PAGE BREAKS.  COUNTER NOW STARTS AT
+001300*                     TERM 1 (THE SEED VALUES) SO THE REQUESTED
+001400*                     TERM COUNT, THE REPORT LINE NUMBERS, AND
+001500*                     THE LOOP'S OWN COUNTER ALL AGREE.
+001600*    2026-08-09  JLH  ADD OPERATOR EDIT OF N AHEAD OF THE
+001700*                     GENERATION LOOP; REJECT AND RE-PROMPT ON
+001800*                     NON-NUMERIC OR ZERO ENTRIES.
+001900*    2026-08-09  JLH  ADD AN OVERFLOW GUARD SO FIBONACCI-NUMBER
+002000*                     IS FLAGGED AND THE RUN STOPPED BEFORE THE
+002100*                     FIELD WOULD WRAP.
+002200*    2026-08-09  JLH  ADD FIBCKPT CHECKPOINT/RESTART FOR LONG
+002300*                     GENERATE-MODE RUNS.
+002400*    2026-08-09  JLH  ADD FIBAUDIT APPEND-ONLY RUN HISTORY.
+002500*    2026-08-09  JLH  ADD FIBSEQ INDEXED FILE OF GENERATED TERMS
+002600*                     KEYED BY TERM NUMBER.
+002700*    2026-08-09  JLH  ADD LOOKUP MODE (IS-IT-A-FIBONACCI-NUMBER
+002800*                     SEARCH) SELECTABLE AT STARTUP.
+002900*    2026-08-09  JLH  SEED VALUES NOW COME FROM FIBPARM SO OTHER
+003000*                     TWO-TERM RECURRENCES (E.G. LUCAS NUMBERS)
+003100*                     CAN BE GENERATED WITHOUT A SECOND PROGRAM.
+003200*    2026-08-09  JLH  ADD FIBCSV EXTRACT WITH TRAILER TOTALS FOR
+003300*                     THE FINANCE ANALYSTS.
+003310*    2026-08-09  JLH  FIX CHECKPOINT RESUME SO COUNTER ADVANCES
+003320*                     PAST THE LAST COMPLETED TERM, CARRY PAGE
+003330*                     AND LINE COUNTS IN THE CHECKPOINT SO A
+003340*                     RESUMED REPORT DOES NOT RESTART AT PAGE 1,
+003350*                     ADD INVALID KEY HANDLING TO THE FIBSEQ
+003360*                     WRITE AND CHECK FIBSEQ/FIBCSV STATUS AFTER
+003370*                     OPEN, CLEAR N FOR LOOKUP-MODE AUDIT
+003380*                     RECORDS, AND DROP THE UNUSED FIELD I.
+003390*    2026-08-09  JLH  CHECKPOINT EVERY TERM INSTEAD OF EVERY TEN
+003391*                     SO RESUME NEVER RE-EMITS A TERM ALREADY ON
+003392*                     FIBSEQ/FIBRPT/FIBCSV; APPLY FIBPARM SEED
+003393*                     OVERRIDES IN LOOKUP MODE TOO; EDIT FIBPARM
+003394*                     NUMERIC FIELDS BEFORE USE; REQUIRE AN
+003395*                     EXPLICIT FIB-RUN-MODE OF BATCH TO TREAT A
+003396*                     MISSING FIBPARM AS A HARD ERROR INSTEAD OF
+003397*                     FALLING BACK TO AN OPERATOR PROMPT; WRITE
+003398*                     THE AUDIT RECORD ON ABEND PATHS TOO; CHECK
+003399*                     FIBCKPT/FIBAUDIT OPEN STATUS; AND ZERO-
+003400*                     SUPPRESS THE NUMERIC FIELDS STRUNG INTO
+003401*                     REPORT TEXT.
+003402*    2026-08-09  JLH  FIX A RESUME TAKEN RIGHT AFTER TERM 1 SO IT
+003403*                     STILL EMITS TERM 2 (THE SECOND SEED) BEFORE
+003404*                     THE COMPUTED LOOP RESUMES, INSTEAD OF
+003405*                     SKIPPING IT AND SHIFTING EVERY LATER TERM;
+003406*                     ZERO-SUPPRESS THE PAGE NUMBER IN THE REPORT
+003407*                     HEADER; AND CHANGE THE CSV NUMERIC FIELDS
+003408*                     FROM ZERO-SUPPRESSED TO UNEDITED PIC 9 SO
+003409*                     NO SPACE-FILL ENDS UP INSIDE A COMMA-
+003410*                     DELIMITED VALUE.
+003412*    2026-08-09  JLH  REQUIRE A CHECKPOINT'S SEED PAIR TO MATCH
+003413*                     THE CURRENT REQUEST BEFORE RESUMING FROM IT,
+003414*                     NOT JUST ITS N; ZERO N BEFORE ANY PARAMETER
+003415*                     VALIDATION THAT CAN ABORT SO THE AUDIT
+003416*                     RECORD NEVER SHOWS THE WORKING-STORAGE
+003417*                     DEFAULT FOR A RUN THAT NEVER GOT A REAL N;
+003418*                     AND HARD-FAIL ON AN INVALID FIBPARM MODE
+003419*                     INSTEAD OF QUIETLY DEFAULTING IT TO GENERATE.
+003420*****************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT FIBPARM ASSIGN TO "FIBPARM"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-PARM-STATUS.
+004100 
+004200     SELECT FIBRPT ASSIGN TO "FIBRPT"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-RPT-STATUS.
+004500 
+004600     SELECT FIBCKPT ASSIGN TO "FIBCKPT"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-CKPT-STATUS.
+004900 
+005000     SELECT FIBAUDIT ASSIGN TO "FIBAUDIT"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-AUDIT-STATUS.
+005300 
+005400     SELECT FIBSEQ ASSIGN TO "FIBSEQ"
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS SEQUENTIAL
+005700         RECORD KEY IS FIB-SEQ-TERM-NO
+005800         FILE STATUS IS WS-SEQ-STATUS.
+005900 
+006000     SELECT FIBCSV ASSIGN TO "FIBCSV"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS WS-CSV-STATUS.
+006300 
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  FIBPARM
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY FIBPARM.
+006900 
+007000 FD  FIBRPT
+007100     LABEL RECORDS ARE STANDARD.
+007200 01  FIB-REPORT-RECORD           PIC X(81).
+007300 
+007400 FD  FIBCKPT
+007500     LABEL RECORDS ARE STANDARD.
+007600     COPY FIBCKPT.
+007700 
+007800 FD  FIBAUDIT
+007900     LABEL RECORDS ARE STANDARD.
+008000     COPY FIBAUDIT.
+008100 
+008200 FD  FIBSEQ
+008300     LABEL RECORDS ARE STANDARD.
+008400     COPY FIBSEQ.
+008500 
+008600 FD  FIBCSV
+008700     LABEL RECORDS ARE STANDARD.
+008800 01  FIB-CSV-RECORD               PIC X(64).
+008900 
+009000 WORKING-STORAGE SECTION.
+009100*****************************************************************
+009200*  SEQUENCE VALUES - ORIGINAL FIELDS, KEPT AS ESTABLISHED
+009300*****************************************************************
+009400 01  N                       PIC 9(03) VALUE ZERO.
+009600 01  FIBONACCI-NUMBER        PIC 9(18) VALUE 1.
+009700 01  PREVIOUS-NUMBER         PIC 9(18) VALUE 0.
+009800 01  TEMP-NUMBER             PIC 9(18).
+009900 01  COUNTER                 PIC 9(03) VALUE 1.
+010000 
+010100*****************************************************************
+010200*  REPORT AND CSV LINE LAYOUTS
+010300*****************************************************************
+010400 COPY FIBRPT.
+010500 COPY FIBCSV.
+010600
+010610*****************************************************************
+010620*  ZERO-SUPPRESSED FIELDS FOR NUMERIC VALUES STRUNG INTO REPORT
+010630*  TEXT LINES, SO PRINTED MESSAGES MATCH THE DETAIL LINES
+010640*  INSTEAD OF SHOWING UNEDITED LEADING ZEROES
+010650*****************************************************************
+010660 77  WS-EDIT-N               PIC ZZ9.
+010670 77  WS-EDIT-COUNTER         PIC ZZ9.
+010680 77  WS-EDIT-TARGET          PIC Z(17)9.
+010690 77  WS-EDIT-POSITION        PIC ZZ9.
+010695 77  WS-EDIT-PAGE            PIC ZZ9.
+010700
+010700*****************************************************************
+010800*  OVERFLOW GUARD WORK FIELDS
+010900*****************************************************************
+011000 77  FIB-MAX-VALUE           PIC 9(18) VALUE 999999999999999999.
+011100 77  WS-NEXT-VALUE           PIC 9(19) VALUE ZERO.
+011200
+011210*****************************************************************
+011220*  CHECKPOINT WORK FIELDS - THE SEED PAIR THIS RUN WAS REQUESTED
+011230*  WITH, CAPTURED BEFORE A CHECKPOINT (IF ANY) IS APPLIED, SO A
+011240*  STALE CHECKPOINT FROM A DIFFERENT SEED PAIR IS NEVER RESUMED
+011250*  INTO SILENTLY
+011260*****************************************************************
+011270 77  WS-REQ-SEED-PREV        PIC 9(18) VALUE ZERO.
+011280 77  WS-REQ-SEED-CURR        PIC 9(18) VALUE ZERO.
+011290
+011300*****************************************************************
+011400*  LOOKUP-MODE WORK FIELDS
+011500*****************************************************************
+011600 77  WS-TARGET-VALUE         PIC 9(18) VALUE ZERO.
+011700 77  WS-TARGET-ANSWER        PIC X(18) JUSTIFIED RIGHT
+011800     VALUE SPACES.
+011900 77  WS-FOUND-POSITION       PIC 9(03) VALUE ZERO.
+012000 
+012100*****************************************************************
+012200*  SWITCHES
+012300*****************************************************************
+012400 77  WS-BATCH-MODE-SW        PIC X(01) VALUE "N".
+012500     88  WS-RUNNING-IN-BATCH         VALUE "Y".
+012600 77  WS-N-VALID-SW           PIC X(01) VALUE "N".
+012700     88  WS-N-IS-VALID               VALUE "Y".
+012800 77  WS-TARGET-VALID-SW      PIC X(01) VALUE "N".
+012900     88  WS-TARGET-IS-VALID          VALUE "Y".
+013000 77  WS-OVERFLOW-SW          PIC X(01) VALUE "N".
+013100     88  WS-OVERFLOW-DETECTED        VALUE "Y".
+013200 77  WS-FOUND-SW             PIC X(01) VALUE "N".
+013300     88  WS-TARGET-FOUND             VALUE "Y".
+013400 77  WS-CKPT-RESUMED-SW      PIC X(01) VALUE "N".
+013500     88  WS-CKPT-WAS-RESUMED         VALUE "Y".
+013510 77  WS-CKPT-RESUME-POINT-SW PIC X(01) VALUE "N".
+013520     88  WS-CKPT-RESUMED-AFTER-TERM1 VALUE "Y".
+013530 77  WS-CKPT-ELIGIBLE-SW     PIC X(01) VALUE "N".
+013540     88  WS-CKPT-ELIGIBLE            VALUE "Y".
+013600 
+013700*****************************************************************
+013800*  FILE STATUS FIELDS
+013900*****************************************************************
+014000 77  WS-PARM-STATUS          PIC X(02) VALUE "00".
+014100 77  WS-RPT-STATUS           PIC X(02) VALUE "00".
+014200 77  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+014300 77  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+014400 77  WS-SEQ-STATUS           PIC X(02) VALUE "00".
+014500 77  WS-CSV-STATUS           PIC X(02) VALUE "00".
+014600 
+014700*****************************************************************
+014800*  OPERATOR PROMPT / EDIT FIELDS
+014900*****************************************************************
+015000 77  WS-MODE-ANSWER          PIC X(01) VALUE "G".
+015100 77  WS-N-ANSWER             PIC X(03) JUSTIFIED RIGHT
+015200     VALUE SPACES.
+015210 77  WS-RUN-MODE-ENV         PIC X(08) VALUE SPACES.
+015300
+015400*****************************************************************
+015500*  MISCELLANEOUS WORK FIELDS
+015600*****************************************************************
+015700 77  WS-EMIT-VALUE           PIC 9(18) VALUE ZERO.
+015900 77  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+016100 77  WS-PAGE-COUNT           PIC 9(03) VALUE ZERO.
+016200 77  WS-LINES-PER-PAGE       PIC 9(03) VALUE 060.
+016300 77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+016400 77  WS-RUN-TIME             PIC 9(08) VALUE ZERO.
+016500 77  WS-DISPLAY-DATE         PIC X(10) VALUE SPACES.
+016600 77  WS-DISPLAY-TIME         PIC X(08) VALUE SPACES.
+016700 77  WS-RUN-USER             PIC X(08) VALUE SPACES.
+016800 77  WS-TERMS-PRODUCED       PIC 9(03) VALUE ZERO.
+016900 77  WS-CSV-COUNT            PIC 9(03) VALUE ZERO.
+017000 77  WS-CSV-SUM              PIC 9(19) VALUE ZERO.
+017100 77  WS-CSV-MAX              PIC 9(18) VALUE ZERO.
+017200 
+017300 PROCEDURE DIVISION.
+017400*****************************************************************
+017500*  0000-MAINLINE
+017600*****************************************************************
+017700 0000-MAINLINE.
+017800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017900     PERFORM 2000-OBTAIN-PARAMETERS THRU 2000-EXIT.
+018000     IF FIB-PARM-MODE-LOOKUP
+018100         PERFORM 5000-LOOKUP-MODE THRU 5000-EXIT
+018200     ELSE
+018300         PERFORM 3000-CHECK-FOR-CHECKPOINT THRU 3000-EXIT
+018400         PERFORM 3500-OPEN-GENERATE-FILES THRU 3500-EXIT
+018500         PERFORM 4000-GENERATE-MODE THRU 4000-EXIT
+018600     END-IF.
+018700     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+018800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018900     STOP RUN.
+019000 0000-EXIT.
+019100     EXIT.
+019200 
+019300*****************************************************************
+019400*  1000-INITIALIZE - CAPTURE RUN DATE, TIME, AND USER ID.  N IS
+019410*  ZEROED HERE, BEFORE ANY PARAMETER VALIDATION THAT CAN ABORT,
+019420*  SO A RUN THAT NEVER GETS AS FAR AS SETTING A REAL N (A LOOKUP
+019430*  RUN, OR A GENERATE RUN WHOSE OWN N IS BAD) REPORTS N/A-ZERO IN
+019440*  THE AUDIT RECORD INSTEAD OF THE WORKING-STORAGE DEFAULT
+019500*****************************************************************
+019600 1000-INITIALIZE.
+019610     MOVE "G" TO FIB-PARM-MODE.
+019620     MOVE ZERO TO N.
+019700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+019800     ACCEPT WS-RUN-TIME FROM TIME.
+019900     ACCEPT WS-RUN-USER FROM ENVIRONMENT "USER".
+019910     ACCEPT WS-RUN-MODE-ENV FROM ENVIRONMENT "FIB-RUN-MODE"
+019920         ON EXCEPTION
+019930             MOVE SPACES TO WS-RUN-MODE-ENV
+019940     END-ACCEPT.
+020000     STRING WS-RUN-DATE (5:2) "/" WS-RUN-DATE (7:2) "/"
+020100            WS-RUN-DATE (1:4)
+020200         DELIMITED BY SIZE INTO WS-DISPLAY-DATE.
+020300     STRING WS-RUN-TIME (1:2) ":" WS-RUN-TIME (3:2) ":"
+020400            WS-RUN-TIME (5:2)
+020500         DELIMITED BY SIZE INTO WS-DISPLAY-TIME.
+020600 1000-EXIT.
+020700     EXIT.
+020800 
+020900*****************************************************************
+021000*  2000-OBTAIN-PARAMETERS - READ FIBPARM WHEN PRESENT.  A JOB
+021110*  RUN WITH FIB-RUN-MODE=BATCH IN ITS ENVIRONMENT MUST FIND A
+021120*  USABLE FIBPARM OR FAIL FAST; OTHERWISE, FALL BACK TO THE
+021130*  INTERACTIVE OPERATOR PROMPTS
+021200*****************************************************************
+021300 2000-OBTAIN-PARAMETERS.
+021310     IF WS-RUN-MODE-ENV = "BATCH"
+021320         SET WS-RUNNING-IN-BATCH TO TRUE
+021330     END-IF.
+021400     OPEN INPUT FIBPARM.
+021500     IF WS-PARM-STATUS = "00"
+021600         READ FIBPARM INTO FIB-PARM-REC
+021700             AT END
+021800                 MOVE "10" TO WS-PARM-STATUS
+021900         END-READ
+022000         CLOSE FIBPARM
+022100     END-IF.
+022200     IF WS-PARM-STATUS = "00"
+022300         SET WS-RUNNING-IN-BATCH TO TRUE
+022400         DISPLAY "FIB2000I - PARAMETERS READ FROM FIBPARM"
+022500         PERFORM 2100-VALIDATE-BATCH-PARM THRU 2100-EXIT
+022600     ELSE
+022610         IF WS-RUNNING-IN-BATCH
+022620             DISPLAY "FIB2000E - FIBPARM NOT AVAILABLE FOR A "
+022630                     "BATCH RUN, STATUS = " WS-PARM-STATUS
+022640                     ", JOB TERMINATED"
+022650             MOVE 16 TO RETURN-CODE
+022660             PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+022670         ELSE
+022700             DISPLAY "FIB2000I - FIBPARM NOT AVAILABLE, RUNNING "
+022800                     "INTERACTIVE"
+022900             PERFORM 2200-PROMPT-FOR-PARAMETERS THRU 2200-EXIT
+022950         END-IF
+023000     END-IF.
+023100 2000-EXIT.
+023200     EXIT.
+023300
+023400*****************************************************************
+023500*  2100-VALIDATE-BATCH-PARM - EDIT THE FIBPARM RECORD.  SEED
+023510*  OVERRIDES APPLY IN EITHER MODE SO A BATCH LOOKUP CAN SEARCH A
+023520*  CUSTOM RECURRENCE, NOT JUST THE DEFAULT 0/1 FIBONACCI SEED
+023600*****************************************************************
+023700 2100-VALIDATE-BATCH-PARM.
+023800     IF FIB-PARM-MODE NOT = "G" AND FIB-PARM-MODE NOT = "L"
+023900         DISPLAY "FIB2100E - FIBPARM MODE IS NOT G OR L, JOB "
+023910                 "TERMINATED"
+023920         MOVE 16 TO RETURN-CODE
+023930         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+024000     END-IF.
+024100     IF FIB-PARM-RUN-USER NOT = SPACES
+024200         MOVE FIB-PARM-RUN-USER TO WS-RUN-USER
+024300     END-IF.
+024310     IF FIB-PARM-SEED-PREV NOT NUMERIC OR FIB-PARM-SEED-CURR
+024320             NOT NUMERIC
+024330         DISPLAY "FIB2100E - FIBPARM SEED VALUES ARE NOT "
+024340                 "NUMERIC, JOB TERMINATED"
+024350         MOVE 16 TO RETURN-CODE
+024360         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+024370     END-IF.
+024380     IF FIB-PARM-SEED-PREV NOT = ZERO OR FIB-PARM-SEED-CURR
+024390             NOT = ZERO
+024400         MOVE FIB-PARM-SEED-PREV TO PREVIOUS-NUMBER
+024410         MOVE FIB-PARM-SEED-CURR TO FIBONACCI-NUMBER
+024420     END-IF.
+024430     IF FIB-PARM-MODE-LOOKUP
+024440         IF FIB-PARM-TARGET-VALUE NOT NUMERIC
+024450             DISPLAY "FIB2100E - FIBPARM TARGET VALUE IS NOT "
+024460                     "NUMERIC, JOB TERMINATED"
+024470             MOVE 16 TO RETURN-CODE
+024480             PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+024490         END-IF
+024500         MOVE FIB-PARM-TARGET-VALUE TO WS-TARGET-VALUE
+024600     ELSE
+024610         IF FIB-PARM-N NOT NUMERIC
+024620             DISPLAY "FIB2100E - FIBPARM N IS NOT NUMERIC, JOB "
+024630                     "TERMINATED"
+024640             MOVE 16 TO RETURN-CODE
+024650             PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+024660         END-IF
+024700         MOVE FIB-PARM-N TO N
+024800         IF N < 1
+024900             DISPLAY "FIB2100E - FIBPARM N IS INVALID, JOB "
+025000                     "TERMINATED"
+025100             MOVE 16 TO RETURN-CODE
+025200             PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+025300         END-IF
+025900     END-IF.
+026000 2100-EXIT.
+026100     EXIT.
+026200 
+026300*****************************************************************
+026400*  2200-PROMPT-FOR-PARAMETERS - INTERACTIVE OPERATOR DIALOG
+026500*****************************************************************
+026600 2200-PROMPT-FOR-PARAMETERS.
+026700     DISPLAY "FIBONACCI SEQUENCE GENERATOR".
+026800     DISPLAY "ENTER G TO GENERATE A SEQUENCE OR L TO LOOK UP "
+026900             "A VALUE: ".
+027000     ACCEPT WS-MODE-ANSWER.
+027100     IF WS-MODE-ANSWER = "L" OR WS-MODE-ANSWER = "l"
+027200         MOVE "L" TO FIB-PARM-MODE
+027300         PERFORM 2300-VALIDATE-TARGET THRU 2300-EXIT
+027400     ELSE
+027500         MOVE "G" TO FIB-PARM-MODE
+027600         PERFORM 2400-VALIDATE-N THRU 2400-EXIT
+027700     END-IF.
+027800 2200-EXIT.
+027900     EXIT.
+028000 
+028100*****************************************************************
+028200*  2300-VALIDATE-TARGET - RE-PROMPT UNTIL A NUMERIC VALUE
+028300*  IS ENTERED FOR LOOKUP MODE
+028400*****************************************************************
+028500 2300-VALIDATE-TARGET.
+028600     PERFORM 2310-GET-TARGET-FROM-OPERATOR THRU 2310-EXIT
+028700         UNTIL WS-TARGET-IS-VALID.
+028800     MOVE WS-TARGET-ANSWER TO WS-TARGET-VALUE.
+028900 2300-EXIT.
+029000     EXIT.
+029100 
+029200 2310-GET-TARGET-FROM-OPERATOR.
+029300     MOVE SPACES TO WS-TARGET-ANSWER.
+029400     DISPLAY "ENTER THE VALUE TO SEARCH FOR: ".
+029500     ACCEPT WS-TARGET-ANSWER.
+029600     INSPECT WS-TARGET-ANSWER REPLACING LEADING SPACE BY ZERO.
+029700     IF WS-TARGET-ANSWER IS NOT NUMERIC
+029800         DISPLAY "FIB2310E - ENTRY MUST BE NUMERIC, PLEASE "
+029900                 "RE-ENTER"
+030000     ELSE
+030100         SET WS-TARGET-IS-VALID TO TRUE
+030200     END-IF.
+030300 2310-EXIT.
+030400     EXIT.
+030500 
+030600*****************************************************************
+030700*  2400-VALIDATE-N - RE-PROMPT UNTIL N IS NUMERIC AND AT
+030800*  LEAST 1 BEFORE THE GENERATION LOOP EVER RUNS
+030900*****************************************************************
+031000 2400-VALIDATE-N.
+031100     PERFORM 2410-GET-N-FROM-OPERATOR THRU 2410-EXIT
+031200         UNTIL WS-N-IS-VALID.
+031300     MOVE WS-N-ANSWER TO N.
+031400 2400-EXIT.
+031500     EXIT.
+031600 
+031700 2410-GET-N-FROM-OPERATOR.
+031800     MOVE SPACES TO WS-N-ANSWER.
+031900     DISPLAY "ENTER THE NUMBER OF FIBONACCI TERMS (1-999): ".
+032000     ACCEPT WS-N-ANSWER.
+032100     INSPECT WS-N-ANSWER REPLACING LEADING SPACE BY ZERO.
+032200     IF WS-N-ANSWER IS NOT NUMERIC
+032300         DISPLAY "FIB2410E - ENTRY MUST BE NUMERIC, PLEASE "
+032400                 "RE-ENTER"
+032500     ELSE
+032600         IF WS-N-ANSWER = ZERO
+032700             DISPLAY "FIB2410E - ENTRY MUST BE GREATER THAN "
+032800                     "ZERO, PLEASE RE-ENTER"
+032900         ELSE
+033000             SET WS-N-IS-VALID TO TRUE
+033100         END-IF
+033200     END-IF.
+033300 2410-EXIT.
+033400     EXIT.
+033500 
+033600*****************************************************************
+033700*  3000-CHECK-FOR-CHECKPOINT - RESUME A CANCELLED GENERATE-MODE
+033800*  RUN INSTEAD OF STARTING OVER FROM TERM 1.  ONLY RESUME WHEN
+033810*  THE CHECKPOINT'S TERM COUNT AND ORIGINAL SEED PAIR MATCH THIS
+033820*  REQUEST - A CHECKPOINT LEFT OVER FROM A DIFFERENT SEED PAIR OR
+033830*  N IS NOT SOMETHING THIS REQUEST ASKED TO CONTINUE
+033900*****************************************************************
+034000 3000-CHECK-FOR-CHECKPOINT.
+034010     MOVE PREVIOUS-NUMBER TO WS-REQ-SEED-PREV.
+034020     MOVE FIBONACCI-NUMBER TO WS-REQ-SEED-CURR.
+034030     MOVE "N" TO WS-CKPT-ELIGIBLE-SW.
+034100     OPEN INPUT FIBCKPT.
+034200     IF WS-CKPT-STATUS = "00"
+034300         READ FIBCKPT INTO FIB-CKPT-REC
+034400             AT END
+034500                 MOVE "10" TO WS-CKPT-STATUS
+034600         END-READ
+034700         CLOSE FIBCKPT
+034800         IF WS-CKPT-STATUS = "00" AND FIB-CKPT-IN-PROGRESS
+034810             IF FIB-CKPT-N = N
+034820                     AND FIB-CKPT-SEED-PREV = WS-REQ-SEED-PREV
+034830                     AND FIB-CKPT-SEED-CURR = WS-REQ-SEED-CURR
+034840                 SET WS-CKPT-ELIGIBLE TO TRUE
+034850             ELSE
+034860                 DISPLAY "FIB3000W - CHECKPOINT FOUND BUT ITS N "
+034870                         "OR SEED VALUES DO NOT MATCH THIS "
+034880                         "REQUEST, STARTING A NEW RUN"
+034890             END-IF
+034900         END-IF
+035000     END-IF.
+035010     IF WS-CKPT-ELIGIBLE
+035020         MOVE FIB-CKPT-COUNTER   TO COUNTER
+035030         ADD 1 TO COUNTER
+035040         MOVE FIB-CKPT-PREVIOUS  TO PREVIOUS-NUMBER
+035050         MOVE FIB-CKPT-FIBONACCI TO FIBONACCI-NUMBER
+035060         MOVE FIB-CKPT-CSV-COUNT TO WS-CSV-COUNT
+035070         MOVE FIB-CKPT-CSV-SUM   TO WS-CSV-SUM
+035080         MOVE FIB-CKPT-CSV-MAX   TO WS-CSV-MAX
+035090         MOVE FIB-CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+035100         MOVE FIB-CKPT-LINE-COUNT TO WS-LINE-COUNT
+035110         SET WS-CKPT-WAS-RESUMED TO TRUE
+035120         IF FIB-CKPT-COUNTER = 1
+035130             SET WS-CKPT-RESUMED-AFTER-TERM1 TO TRUE
+035140         END-IF
+035150         DISPLAY "FIB3000I - RESUMING FROM CHECKPOINT AFTER "
+035160                 "TERM " FIB-CKPT-COUNTER
+035170     END-IF.
+036100 3000-EXIT.
+036200     EXIT.
+036300 
+036400*****************************************************************
+036500*  3500-OPEN-GENERATE-FILES - FRESH OUTPUT FOR A NEW RUN, OR
+036600*  EXTEND/I-O WHEN RESUMING FROM A CHECKPOINT
+036700*****************************************************************
+036800 3500-OPEN-GENERATE-FILES.
+036900     IF WS-CKPT-WAS-RESUMED
+037000         OPEN EXTEND FIBRPT
+037100         OPEN I-O FIBSEQ
+037200         OPEN EXTEND FIBCSV
+037300     ELSE
+037400         OPEN OUTPUT FIBRPT
+037500         OPEN OUTPUT FIBSEQ
+037600         OPEN OUTPUT FIBCSV
+037700     END-IF.
+037800     IF WS-RPT-STATUS NOT = "00"
+037900         DISPLAY "FIB3500E - UNABLE TO OPEN FIBRPT, STATUS = "
+038000                 WS-RPT-STATUS
+038100         MOVE 16 TO RETURN-CODE
+038200         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+038300     END-IF.
+038310     IF WS-SEQ-STATUS NOT = "00"
+038320         DISPLAY "FIB3500E - UNABLE TO OPEN FIBSEQ, STATUS = "
+038330                 WS-SEQ-STATUS
+038340         MOVE 16 TO RETURN-CODE
+038350         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+038360     END-IF.
+038370     IF WS-CSV-STATUS NOT = "00"
+038380         DISPLAY "FIB3500E - UNABLE TO OPEN FIBCSV, STATUS = "
+038390                 WS-CSV-STATUS
+038395         MOVE 16 TO RETURN-CODE
+038397         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+038399     END-IF.
+038400 3500-EXIT.
+038500     EXIT.
+038600 
+038700*****************************************************************
+038800*  4000-GENERATE-MODE - PRODUCE THE SEQUENCE ONTO THE REPORT,
+038900*  THE CSV EXTRACT, AND THE INDEXED FILE
+039000*****************************************************************
+039100 4000-GENERATE-MODE.
+039300     IF NOT WS-CKPT-WAS-RESUMED
+039120         PERFORM 4100-WRITE-REPORT-HEADINGS THRU 4100-EXIT
+039400         PERFORM 4150-WRITE-CSV-HEADER THRU 4150-EXIT
+039500         MOVE 1 TO COUNTER
+039600         MOVE PREVIOUS-NUMBER TO WS-EMIT-VALUE
+039700         PERFORM 4300-EMIT-TERM THRU 4300-EXIT
+039800         IF N > 1
+039900             ADD 1 TO COUNTER
+040000             MOVE FIBONACCI-NUMBER TO WS-EMIT-VALUE
+040100             PERFORM 4300-EMIT-TERM THRU 4300-EXIT
+040200         END-IF
+040300         ADD 1 TO COUNTER
+040310     END-IF.
+040315*    A CHECKPOINT TAKEN RIGHT AFTER TERM 1 NEVER GOT TO WRITE TERM
+040316*    2 (THE SECOND SEED VALUE), SO A RESUME FROM THAT POINT HAS TO
+040317*    EMIT IT HERE BEFORE FALLING INTO THE GENERIC COMPUTED LOOP.
+040320     IF WS-CKPT-RESUMED-AFTER-TERM1 AND N > 1
+040330         MOVE FIBONACCI-NUMBER TO WS-EMIT-VALUE
+040340         PERFORM 4300-EMIT-TERM THRU 4300-EXIT
+040350         ADD 1 TO COUNTER
+040360     END-IF.
+040500     PERFORM 4200-COMPUTE-AND-EMIT-NEXT THRU 4200-EXIT
+040600         UNTIL COUNTER > N OR WS-OVERFLOW-DETECTED.
+040700     IF WS-OVERFLOW-DETECTED
+040800         PERFORM 4400-WRITE-OVERFLOW-MESSAGE THRU 4400-EXIT
+040900     END-IF.
+041000     PERFORM 4900-CLOSE-GENERATE-FILES THRU 4900-EXIT.
+041100 4000-EXIT.
+041200     EXIT.
+041300 
+041400*****************************************************************
+041500*  4100-WRITE-REPORT-HEADINGS - PAGE HEADER, RUN INFORMATION,
+041600*  AND COLUMN HEADINGS.  ALSO USED FOR MID-RUN PAGE BREAKS
+041700*****************************************************************
+041800 4100-WRITE-REPORT-HEADINGS.
+041900     ADD 1 TO WS-PAGE-COUNT.
+041910     MOVE WS-PAGE-COUNT TO WS-EDIT-PAGE.
+042000     MOVE "1" TO FIB-RPT-T-CTL.
+042100     STRING "FIBONACCI SEQUENCE REPORT" DELIMITED BY SIZE
+042200            "     PAGE " DELIMITED BY SIZE
+042300            WS-EDIT-PAGE DELIMITED BY SIZE
+042400         INTO FIB-RPT-T-TEXT.
+042500     WRITE FIB-REPORT-RECORD FROM FIB-RPT-TEXT-LINE.
+042600 
+042700     MOVE SPACE TO FIB-RPT-T-CTL.
+042800     MOVE SPACES TO FIB-RPT-T-TEXT.
+042810     MOVE N TO WS-EDIT-N.
+042900     STRING "RUN DATE: " DELIMITED BY SIZE
+043000            WS-DISPLAY-DATE DELIMITED BY SIZE
+043100            "   RUN TIME: " DELIMITED BY SIZE
+043200            WS-DISPLAY-TIME DELIMITED BY SIZE
+043300            "   TERMS REQUESTED: " DELIMITED BY SIZE
+043400            WS-EDIT-N DELIMITED BY SIZE
+043500         INTO FIB-RPT-T-TEXT.
+043600     WRITE FIB-REPORT-RECORD FROM FIB-RPT-TEXT-LINE.
+043700 
+043800     MOVE SPACE TO FIB-RPT-T-CTL.
+043900     MOVE "   TERM NO.          FIBONACCI VALUE"
+044000         TO FIB-RPT-T-TEXT.
+044100     WRITE FIB-REPORT-RECORD FROM FIB-RPT-TEXT-LINE.
+044200 
+044300     MOVE ZERO TO WS-LINE-COUNT.
+044400 4100-EXIT.
+044500     EXIT.
+044600 
+044700*****************************************************************
+044800*  4150-WRITE-CSV-HEADER
+044900*****************************************************************
+045000 4150-WRITE-CSV-HEADER.
+045100     WRITE FIB-CSV-RECORD FROM FIB-CSV-HEADER-LINE.
+045200 4150-EXIT.
+045300     EXIT.
+045400 
+045500*****************************************************************
+045600*  4200-COMPUTE-AND-EMIT-NEXT - ONE PASS OF THE GENERATION
+045700*  LOOP: COMPUTE THE NEXT TERM, GUARD AGAINST OVERFLOW, AND
+045800*  EMIT IT (4300-EMIT-TERM CHECKPOINTS EVERY TERM IT WRITES)
+045900*****************************************************************
+046000 4200-COMPUTE-AND-EMIT-NEXT.
+046100     COMPUTE WS-NEXT-VALUE = PREVIOUS-NUMBER + FIBONACCI-NUMBER.
+046200     IF WS-NEXT-VALUE > FIB-MAX-VALUE
+046300         SET WS-OVERFLOW-DETECTED TO TRUE
+046400     ELSE
+046500         MOVE FIBONACCI-NUMBER TO TEMP-NUMBER
+046600         MOVE WS-NEXT-VALUE TO FIBONACCI-NUMBER
+046700         MOVE TEMP-NUMBER TO PREVIOUS-NUMBER
+046800         MOVE FIBONACCI-NUMBER TO WS-EMIT-VALUE
+046900         PERFORM 4300-EMIT-TERM THRU 4300-EXIT
+047500         ADD 1 TO COUNTER
+047600     END-IF.
+047700 4200-EXIT.
+047800     EXIT.
+047900 
+048000*****************************************************************
+048100*  4300-EMIT-TERM - WRITE ONE TERM TO THE REPORT, THE CSV
+048110*  EXTRACT, AND THE INDEXED SEQUENCE FILE, THEN CHECKPOINT IT
+048120*  IMMEDIATELY SO A RESUME NEVER RE-EMITS A TERM ALREADY WRITTEN
+048300*****************************************************************
+048400 4300-EMIT-TERM.
+048500     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+048600         PERFORM 4100-WRITE-REPORT-HEADINGS THRU 4100-EXIT
+048700     END-IF.
+048800     MOVE SPACE TO FIB-RPT-D-CTL.
+048900     MOVE COUNTER TO FIB-RPT-D-TERM.
+049000     MOVE WS-EMIT-VALUE TO FIB-RPT-D-VALUE.
+049100     WRITE FIB-REPORT-RECORD FROM FIB-RPT-DETAIL-LINE.
+049200     ADD 1 TO WS-LINE-COUNT.
+049300 
+049400     MOVE COUNTER TO FIB-CSV-D-TERM.
+049500     MOVE WS-EMIT-VALUE TO FIB-CSV-D-VALUE.
+049600     WRITE FIB-CSV-RECORD FROM FIB-CSV-DETAIL-LINE.
+049610     IF WS-CSV-STATUS NOT = "00"
+049620         DISPLAY "FIB4300E - UNABLE TO WRITE FIBCSV RECORD FOR "
+049630                 "TERM " COUNTER ", STATUS = " WS-CSV-STATUS
+049640         MOVE 16 TO RETURN-CODE
+049650         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+049660     END-IF.
+049700
+049800     MOVE COUNTER TO FIB-SEQ-TERM-NO.
+049900     MOVE WS-EMIT-VALUE TO FIB-SEQ-VALUE.
+050000     WRITE FIB-SEQ-REC
+050010         INVALID KEY
+050020             DISPLAY "FIB4300E - UNABLE TO WRITE FIBSEQ RECORD "
+050030                     "FOR TERM " COUNTER ", STATUS = "
+050040                     WS-SEQ-STATUS
+050050             MOVE 16 TO RETURN-CODE
+050060             PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+050070     END-WRITE.
+050100
+050200     ADD 1 TO WS-CSV-COUNT.
+050300     ADD WS-EMIT-VALUE TO WS-CSV-SUM.
+050400     IF WS-EMIT-VALUE > WS-CSV-MAX
+050500         MOVE WS-EMIT-VALUE TO WS-CSV-MAX
+050600     END-IF.
+050700     MOVE COUNTER TO WS-TERMS-PRODUCED.
+050710     PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT.
+050800 4300-EXIT.
+050900     EXIT.
+051000 
+051100*****************************************************************
+051200*  4400-WRITE-OVERFLOW-MESSAGE - FLAG THE RUN RATHER THAN
+051300*  SILENTLY HANDING BACK A TRUNCATED VALUE
+051400*****************************************************************
+051500 4400-WRITE-OVERFLOW-MESSAGE.
+051600     MOVE 4 TO RETURN-CODE.
+051610     MOVE COUNTER TO WS-EDIT-COUNTER.
+051700     MOVE SPACE TO FIB-RPT-T-CTL.
+051800     MOVE SPACES TO FIB-RPT-T-TEXT.
+051900     STRING "*** RUN STOPPED - FIBONACCI-NUMBER WOULD "
+052000            DELIMITED BY SIZE
+052100            "OVERFLOW PIC 9(18) AT TERM " DELIMITED BY SIZE
+052200            WS-EDIT-COUNTER DELIMITED BY SIZE
+052300            " ***" DELIMITED BY SIZE
+052400         INTO FIB-RPT-T-TEXT.
+052500     WRITE FIB-REPORT-RECORD FROM FIB-RPT-TEXT-LINE.
+052600     DISPLAY "FIB4400W - FIBONACCI-NUMBER WOULD OVERFLOW AT "
+052700             "TERM " COUNTER ", RUN STOPPED".
+052800 4400-EXIT.
+052900     EXIT.
+053000 
+053100*****************************************************************
+053200*  4500-WRITE-CHECKPOINT - RECORD ENOUGH STATE TO RESUME
+053300*****************************************************************
+053400 4500-WRITE-CHECKPOINT.
+053500     OPEN OUTPUT FIBCKPT.
+053510     IF WS-CKPT-STATUS NOT = "00"
+053520         DISPLAY "FIB4500E - UNABLE TO OPEN FIBCKPT, STATUS = "
+053530                 WS-CKPT-STATUS
+053540         MOVE 16 TO RETURN-CODE
+053550         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+053560     END-IF.
+053600     MOVE "I" TO FIB-CKPT-STATUS.
+053700     MOVE N TO FIB-CKPT-N.
+053800     MOVE COUNTER TO FIB-CKPT-COUNTER.
+053900     MOVE PREVIOUS-NUMBER TO FIB-CKPT-PREVIOUS.
+054000     MOVE FIBONACCI-NUMBER TO FIB-CKPT-FIBONACCI.
+054100     MOVE WS-CSV-COUNT TO FIB-CKPT-CSV-COUNT.
+054200     MOVE WS-CSV-SUM TO FIB-CKPT-CSV-SUM.
+054300     MOVE WS-CSV-MAX TO FIB-CKPT-CSV-MAX.
+054310     MOVE WS-PAGE-COUNT TO FIB-CKPT-PAGE-COUNT.
+054320     MOVE WS-LINE-COUNT TO FIB-CKPT-LINE-COUNT.
+054330     MOVE WS-REQ-SEED-PREV TO FIB-CKPT-SEED-PREV.
+054340     MOVE WS-REQ-SEED-CURR TO FIB-CKPT-SEED-CURR.
+054400     WRITE FIB-CKPT-REC.
+054500     CLOSE FIBCKPT.
+054600 4500-EXIT.
+054700     EXIT.
+054800 
+054900*****************************************************************
+055000*  4600-WRITE-CSV-TRAILER - COUNT, SUM, AND MAXIMUM FOR THE RUN
+055100*****************************************************************
+055200 4600-WRITE-CSV-TRAILER.
+055300     MOVE WS-CSV-COUNT TO FIB-CSV-T-COUNT.
+055400     MOVE WS-CSV-SUM TO FIB-CSV-T-SUM.
+055500     MOVE WS-CSV-MAX TO FIB-CSV-T-MAX.
+055600     WRITE FIB-CSV-RECORD FROM FIB-CSV-TRAILER-LINE.
+055610     IF WS-CSV-STATUS NOT = "00"
+055620         DISPLAY "FIB4600E - UNABLE TO WRITE FIBCSV TRAILER, "
+055630                 "STATUS = " WS-CSV-STATUS
+055640         MOVE 16 TO RETURN-CODE
+055650         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+055660     END-IF.
+055700 4600-EXIT.
+055800     EXIT.
+055900 
+056000*****************************************************************
+056100*  4900-CLOSE-GENERATE-FILES - WRITE THE CSV TRAILER, MARK THE
+056200*  CHECKPOINT COMPLETE, AND CLOSE EVERYTHING DOWN
+056300*****************************************************************
+056400 4900-CLOSE-GENERATE-FILES.
+056500     PERFORM 4600-WRITE-CSV-TRAILER THRU 4600-EXIT.
+056600     OPEN OUTPUT FIBCKPT.
+056610     IF WS-CKPT-STATUS NOT = "00"
+056620         DISPLAY "FIB4900E - UNABLE TO OPEN FIBCKPT, STATUS = "
+056630                 WS-CKPT-STATUS
+056640         MOVE 16 TO RETURN-CODE
+056650         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+056660     END-IF.
+056700     MOVE "C" TO FIB-CKPT-STATUS.
+056800     MOVE N TO FIB-CKPT-N.
+056900     MOVE COUNTER TO FIB-CKPT-COUNTER.
+057000     MOVE PREVIOUS-NUMBER TO FIB-CKPT-PREVIOUS.
+057100     MOVE FIBONACCI-NUMBER TO FIB-CKPT-FIBONACCI.
+057200     MOVE WS-CSV-COUNT TO FIB-CKPT-CSV-COUNT.
+057300     MOVE WS-CSV-SUM TO FIB-CKPT-CSV-SUM.
+057400     MOVE WS-CSV-MAX TO FIB-CKPT-CSV-MAX.
+057410     MOVE WS-PAGE-COUNT TO FIB-CKPT-PAGE-COUNT.
+057420     MOVE WS-LINE-COUNT TO FIB-CKPT-LINE-COUNT.
+057430     MOVE WS-REQ-SEED-PREV TO FIB-CKPT-SEED-PREV.
+057440     MOVE WS-REQ-SEED-CURR TO FIB-CKPT-SEED-CURR.
+057500     WRITE FIB-CKPT-REC.
+057600     CLOSE FIBCKPT.
+057700     CLOSE FIBRPT.
+057800     CLOSE FIBSEQ.
+057900     CLOSE FIBCSV.
+058000 4900-EXIT.
+058100     EXIT.
+058200 
+058300*****************************************************************
+058400*  5000-LOOKUP-MODE - IS THE TARGET VALUE A FIBONACCI TERM,
+058500*  AND IF SO AT WHAT POSITION.  REUSES THE SAME TWO-TERM
+058600*  RECURRENCE ARITHMETIC AS THE GENERATION LOOP, DRIVING IT
+058700*  AS A SEARCH INSTEAD OF A PRINT LOOP
+058800*****************************************************************
+058900 5000-LOOKUP-MODE.
+059000     OPEN OUTPUT FIBRPT.
+059100     IF WS-RPT-STATUS NOT = "00"
+059200         DISPLAY "FIB5000E - UNABLE TO OPEN FIBRPT, STATUS = "
+059300                 WS-RPT-STATUS
+059400         MOVE 16 TO RETURN-CODE
+059500         PERFORM 9100-ABORT-RUN THRU 9100-EXIT
+059600     END-IF.
+059700     PERFORM 4100-WRITE-REPORT-HEADINGS THRU 4100-EXIT.
+059800 
+059900     MOVE 1 TO COUNTER.
+060000     MOVE PREVIOUS-NUMBER TO WS-EMIT-VALUE.
+060100     PERFORM 5300-CHECK-TERM-MATCH THRU 5300-EXIT.
+060200     IF NOT WS-TARGET-FOUND
+060300         ADD 1 TO COUNTER
+060400         MOVE FIBONACCI-NUMBER TO WS-EMIT-VALUE
+060500         PERFORM 5300-CHECK-TERM-MATCH THRU 5300-EXIT
+060600         PERFORM 5200-SEARCH-NEXT-TERM THRU 5200-EXIT
+060700             UNTIL WS-TARGET-FOUND OR WS-OVERFLOW-DETECTED
+060800     END-IF.
+060900 
+061000     PERFORM 5400-WRITE-LOOKUP-RESULT THRU 5400-EXIT.
+061100     MOVE COUNTER TO WS-TERMS-PRODUCED.
+061200     CLOSE FIBRPT.
+061300 5000-EXIT.
+061400     EXIT.
+061500 
+061600*****************************************************************
+061700*  5200-SEARCH-NEXT-TERM - THE SAME RECURRENCE ARITHMETIC AS
+061800*  4200-COMPUTE-AND-EMIT-NEXT, WITHOUT THE REPORT/CSV/SEQ
+061900*  OUTPUT OR CHECKPOINTING A SEARCH DOES NOT NEED
+062000*****************************************************************
+062100 5200-SEARCH-NEXT-TERM.
+062200     COMPUTE WS-NEXT-VALUE = PREVIOUS-NUMBER + FIBONACCI-NUMBER.
+062300     IF WS-NEXT-VALUE > FIB-MAX-VALUE
+062400         SET WS-OVERFLOW-DETECTED TO TRUE
+062500     ELSE
+062600         MOVE FIBONACCI-NUMBER TO TEMP-NUMBER
+062700         MOVE WS-NEXT-VALUE TO FIBONACCI-NUMBER
+062800         MOVE TEMP-NUMBER TO PREVIOUS-NUMBER
+062900         ADD 1 TO COUNTER
+063000         MOVE FIBONACCI-NUMBER TO WS-EMIT-VALUE
+063100         PERFORM 5300-CHECK-TERM-MATCH THRU 5300-EXIT
+063200     END-IF.
+063300 5200-EXIT.
+063400     EXIT.
+063500 
+063600*****************************************************************
+063700*  5300-CHECK-TERM-MATCH
+063800*****************************************************************
+063900 5300-CHECK-TERM-MATCH.
+064000     IF WS-EMIT-VALUE = WS-TARGET-VALUE
+064100         SET WS-TARGET-FOUND TO TRUE
+064200         MOVE COUNTER TO WS-FOUND-POSITION
+064300     END-IF.
+064400 5300-EXIT.
+064500     EXIT.
+064600 
+064700*****************************************************************
+064800*  5400-WRITE-LOOKUP-RESULT
+064900*****************************************************************
+065000 5400-WRITE-LOOKUP-RESULT.
+065100     MOVE SPACE TO FIB-RPT-T-CTL.
+065200     MOVE SPACES TO FIB-RPT-T-TEXT.
+065210     MOVE WS-TARGET-VALUE TO WS-EDIT-TARGET.
+065220     MOVE COUNTER TO WS-EDIT-COUNTER.
+065230     MOVE WS-FOUND-POSITION TO WS-EDIT-POSITION.
+065300     IF WS-TARGET-FOUND
+065400         STRING "VALUE " DELIMITED BY SIZE
+065500                WS-EDIT-TARGET DELIMITED BY SIZE
+065600                " IS FIBONACCI TERM NUMBER " DELIMITED BY SIZE
+065700                WS-EDIT-POSITION DELIMITED BY SIZE
+065800             INTO FIB-RPT-T-TEXT
+065900         DISPLAY "FIB5400I - VALUE IS FIBONACCI TERM NUMBER "
+066000                 WS-FOUND-POSITION
+066100     ELSE
+066200         STRING "VALUE " DELIMITED BY SIZE
+066300                WS-EDIT-TARGET DELIMITED BY SIZE
+066400                " IS NOT A FIBONACCI TERM (SEARCHED THROUGH "
+066500                DELIMITED BY SIZE
+066600                "TERM " DELIMITED BY SIZE
+066700                WS-EDIT-COUNTER DELIMITED BY SIZE
+066800                ")" DELIMITED BY SIZE
+066900             INTO FIB-RPT-T-TEXT
+067000         DISPLAY "FIB5400I - VALUE IS NOT A FIBONACCI TERM"
+067100     END-IF.
+067200     WRITE FIB-REPORT-RECORD FROM FIB-RPT-TEXT-LINE.
+067300 5400-EXIT.
+067400     EXIT.
+067500 
+067600*****************************************************************
+067700*  8000-WRITE-AUDIT-RECORD - APPEND-ONLY RUN HISTORY
+067800*****************************************************************
+067900 8000-WRITE-AUDIT-RECORD.
+068000     OPEN EXTEND FIBAUDIT.
+068100     IF WS-AUDIT-STATUS NOT = "00"
+068200         OPEN OUTPUT FIBAUDIT
+068300     END-IF.
+068310     IF WS-AUDIT-STATUS NOT = "00"
+068320         DISPLAY "FIB8000E - UNABLE TO OPEN FIBAUDIT, STATUS = "
+068330                 WS-AUDIT-STATUS ", AUDIT RECORD NOT WRITTEN"
+068340     ELSE
+068400         MOVE WS-RUN-DATE TO FIB-AUD-RUN-DATE
+068500         MOVE WS-RUN-TIME TO FIB-AUD-RUN-TIME
+068600         MOVE WS-RUN-USER TO FIB-AUD-RUN-USER
+068700         MOVE FIB-PARM-MODE TO FIB-AUD-MODE
+068800         MOVE N TO FIB-AUD-N
+068900         MOVE WS-TERMS-PRODUCED TO FIB-AUD-TERMS-PRODUCED
+069000         MOVE FIBONACCI-NUMBER TO FIB-AUD-FINAL-VALUE
+069100         MOVE WS-TARGET-VALUE TO FIB-AUD-TARGET-VALUE
+069200         MOVE WS-FOUND-SW TO FIB-AUD-FOUND-SW
+069300         MOVE WS-FOUND-POSITION TO FIB-AUD-FOUND-POSITION
+069400         MOVE WS-OVERFLOW-SW TO FIB-AUD-OVERFLOW-SW
+069500         WRITE FIB-AUDIT-REC
+069600         CLOSE FIBAUDIT
+069610     END-IF.
+069700 8000-EXIT.
+069800     EXIT.
+069900
+070000*****************************************************************
+070100*  9000-TERMINATE
+070200*****************************************************************
+070300 9000-TERMINATE.
+070400     DISPLAY "FIB9000I - RUN COMPLETE".
+070500 9000-EXIT.
+070600     EXIT.
+070700
+070800*****************************************************************
+070900*  9100-ABORT-RUN - COMMON ERROR EXIT.  A FAILED RUN STILL BELONGS
+071000*  IN THE RUN HISTORY, SO THIS WRITES THE AUDIT RECORD BEFORE
+071010*  STOPPING THE JOB WITH RETURN-CODE ALREADY SET BY THE CALLER
+071030*****************************************************************
+071100 9100-ABORT-RUN.
+071200     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+071300     STOP RUN.
+071400 9100-EXIT.
+071500     EXIT.
